@@ -16,6 +16,39 @@
            SELECT WEATHER-FILE ASSIGN TO WS-WEATHER-FILEPATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT WATCHLIST-FILE ASSIGN TO WS-WATCHLIST-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO WS-HISTORY-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT FORECAST-FILE ASSIGN TO WS-FORECAST-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT FAVORITES-FILE ASSIGN TO WS-FAVORITES-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CONFIG-FILE ASSIGN TO WS-CONFIG-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT THRESHOLD-FILE ASSIGN TO WS-THRESHOLD-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ALERT-LOG-FILE ASSIGN TO WS-ALERT-LOG-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO WS-CSV-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CSV-DATE-FILE ASSIGN TO WS-CSV-DATE-FILEPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,19 +58,111 @@
        FD WEATHER-FILE.
        01 WEATHER-RECORD           PIC X(256).
 
+       FD WATCHLIST-FILE.
+       01 WATCHLIST-RECORD         PIC X(100).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD            PIC X(150).
+
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD           PIC X(200).
+
+       FD FORECAST-FILE.
+       01 FORECAST-RECORD          PIC X(256).
+
+       FD FAVORITES-FILE.
+       01 FAVORITES-RECORD         PIC X(256).
+
+       FD CONFIG-FILE.
+       01 CONFIG-RECORD            PIC X(80).
+
+       FD THRESHOLD-FILE.
+       01 THRESHOLD-RECORD         PIC X(100).
+
+       FD ALERT-LOG-FILE.
+       01 ALERT-LOG-RECORD         PIC X(200).
+
+       FD CSV-FILE.
+       01 CSV-RECORD               PIC X(256).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD        PIC X(20).
+
+       FD CSV-DATE-FILE.
+       01 CSV-DATE-RECORD          PIC X(8).
+
        WORKING-STORAGE SECTION.
       *> File paths
        01 WS-CITY-FILEPATH         PIC X(256).
        01 WS-WEATHER-FILEPATH      PIC X(256).
+       01 WS-WATCHLIST-FILEPATH    PIC X(256).
+       01 WS-REPORT-FILEPATH       PIC X(256).
+       01 WS-HISTORY-FILEPATH      PIC X(256).
+       01 WS-FORECAST-FILEPATH     PIC X(256).
+       01 WS-FAVORITES-FILEPATH    PIC X(256).
+       01 WS-CONFIG-FILEPATH       PIC X(256).
+       01 WS-THRESHOLD-FILEPATH    PIC X(256).
+       01 WS-ALERT-LOG-FILEPATH    PIC X(256).
+       01 WS-CSV-FILEPATH          PIC X(256).
+       01 WS-CHECKPOINT-FILEPATH   PIC X(256).
+       01 WS-CSV-DATE-FILEPATH     PIC X(256).
        01 WS-FILE-STATUS           PIC XX.
 
+      *> Threshold-based alerting
+       01 WS-THRESHOLD-EOF         PIC X VALUE "N".
+       01 WS-THRESHOLD-FOUND       PIC X VALUE "N".
+       01 WS-ALERT-TRIGGERED       PIC X VALUE "N".
+       01 WS-THRESHOLD-CITY        PIC X(50).
+       01 WS-THRESHOLD-WIND-MAX    PIC X(10).
+       01 WS-THRESHOLD-TEMP-MIN    PIC X(10).
+       01 WS-NUM-WIND              PIC S9(5)V99.
+       01 WS-NUM-TEMP              PIC S9(5)V99.
+       01 WS-NUM-THRESH-WIND       PIC S9(5)V99.
+       01 WS-NUM-THRESH-TEMP       PIC S9(5)V99.
+
+      *> Units preference (loaded from CONFIG-FILE)
+       01 WS-UNITS-PREF            PIC X(8) VALUE "METRIC".
+       01 WS-UNITS-ARG             PIC X(8) VALUE "metric".
+       01 WS-TEMP-UNIT-LABEL       PIC X(2) VALUE "C".
+       01 WS-WIND-UNIT-LABEL       PIC X(5) VALUE "km/h".
+       01 WS-CONFIG-KEY            PIC X(20).
+       01 WS-CONFIG-VALUE          PIC X(20).
+       01 WS-CURRENT-DATE          PIC X(8).
+
       *> User input
        01 WS-CITY-INPUT            PIC X(100).
        01 WS-USER-CHOICE           PIC 9.
        01 WS-CONTINUE              PIC X.
+       01 WS-RUN-MODE              PIC X VALUE "I".
+
+      *> Batch watchlist mode
+       01 WS-WATCHLIST-EOF         PIC X VALUE "N".
+       01 WS-WATCHLIST-ENTRY       PIC X(100).
+       01 WS-BATCH-TALLY           PIC 9 VALUE 0.
+       01 WS-BATCH-LAT             PIC X(12).
+       01 WS-BATCH-LON             PIC X(12).
+
+      *> Checkpoint/restart for batch watchlist mode
+       01 WS-CHECKPOINT-LINE-NUM   PIC 9(6) VALUE 0.
+       01 WS-CSV-LAST-DATE         PIC X(8) VALUE SPACES.
+       01 WS-LINES-PROCESSED       PIC 9(6) VALUE 0.
+
+      *> Direct lat/lon or favorite-code entry (bypasses SEARCH-CITIES)
+       01 WS-DIRECT-ENTRY-USED     PIC X VALUE "N".
+       01 WS-DIRECT-TALLY          PIC 9 VALUE 0.
+       01 WS-DIRECT-LAT            PIC X(12).
+       01 WS-DIRECT-LON            PIC X(12).
 
       *> System command
        01 WS-COMMAND               PIC X(512).
+       01 WS-SYSTEM-RC             PIC S9(4) COMP VALUE 0.
+       01 WS-RETRY-CHOICE          PIC X.
+       01 WS-SEARCH-TRANSIENT-FAIL PIC X VALUE "N".
+       01 WS-WEATHER-TRANSIENT-FAIL PIC X VALUE "N".
+       01 WS-WEATHER-FETCH-OK      PIC X VALUE "N".
+       01 WS-CSV-OPEN-OK           PIC X VALUE "N".
+       01 WS-ENTRY-TRANSIENT-FAIL  PIC X VALUE "N".
+       01 WS-CHECKPOINT-ADVANCE-OK PIC X VALUE "Y".
 
       *> City search results (up to 5)
        01 WS-EOF-FLAG              PIC X VALUE "N".
@@ -61,11 +186,49 @@
            05 WS-WEATHER-ICON      PIC X(10).
            05 WS-OBSERVATION-TIME  PIC X(20).
 
+      *> 7-day forecast
+       01 WS-FORECAST-EOF          PIC X VALUE "N".
+       01 WS-FORECAST-COUNT        PIC 9 VALUE 0.
+       01 WS-FORECAST-TABLE.
+           05 WS-FORECAST-ENTRY OCCURS 7 TIMES.
+               10 WS-FCT-DATE      PIC X(12).
+               10 WS-FCT-HIGH      PIC X(10).
+               10 WS-FCT-LOW       PIC X(10).
+               10 WS-FCT-CODE      PIC X(5).
+               10 WS-FCT-DESC      PIC X(40).
+
+      *> Saved favorites
+       01 WS-FAVORITE-EOF          PIC X VALUE "N".
+       01 WS-FAVORITE-COUNT        PIC 99 VALUE 0.
+       01 WS-FAVORITE-CHOICE       PIC 99 VALUE 0.
+       01 WS-SAVE-FAVORITE         PIC X.
+       01 WS-NEW-FAV-CODE          PIC X(10).
+       01 WS-FAVORITE-TABLE.
+           05 WS-FAVORITE-ENTRY OCCURS 20 TIMES.
+               10 WS-FAV-CODE      PIC X(10).
+               10 WS-FAV-NAME      PIC X(50).
+               10 WS-FAV-COUNTRY   PIC X(50).
+               10 WS-FAV-REGION    PIC X(50).
+               10 WS-FAV-LAT       PIC X(12).
+               10 WS-FAV-LON       PIC X(12).
+
       *> Trimmed values for command building
        01 WS-TRIMMED-CITY          PIC X(100).
        01 WS-TRIMMED-LAT           PIC X(12).
        01 WS-TRIMMED-LON           PIC X(12).
 
+      *> Shell-quoting scratch area for ESCAPE-SHELL-ARG - every
+      *> value interpolated into a CALL "SYSTEM" command line must
+      *> be passed through it first, since it may come straight
+      *> from a WATCHLIST-FILE line or typed user input.
+       01 WS-SHELL-ESCAPE-IN       PIC X(100).
+       01 WS-SHELL-ESCAPE-OUT      PIC X(400).
+       01 WS-SHELL-ESCAPE-LEN      PIC 9(4) COMP.
+       01 WS-SHELL-ESCAPE-OUT-LEN  PIC 9(4) COMP.
+       01 WS-SHELL-ESCAPE-IDX      PIC 9(4) COMP.
+       01 WS-ESCAPED-LAT           PIC X(48).
+       01 WS-ESCAPED-LON           PIC X(48).
+
       *> Display helpers
        01 WS-IDX                   PIC 9.
        01 WS-DISPLAY-LINE          PIC X(80).
@@ -79,7 +242,12 @@
        MAIN-PROGRAM.
            PERFORM INITIALIZE-PROGRAM
            PERFORM DISPLAY-BANNER
-           PERFORM MAIN-LOOP
+           PERFORM GET-RUN-MODE
+           IF WS-RUN-MODE = "B"
+               PERFORM BATCH-WATCHLIST-MODE
+           ELSE
+               PERFORM MAIN-LOOP
+           END-IF
            PERFORM CLEANUP-PROGRAM
            STOP RUN.
 
@@ -91,9 +259,34 @@
                TO WS-CITY-FILEPATH
            MOVE "/tmp/cobol_weather_data.txt"
                TO WS-WEATHER-FILEPATH
+           MOVE "./cobol_weather_watchlist.txt"
+               TO WS-WATCHLIST-FILEPATH
+           MOVE "./cobol_weather_report.txt"
+               TO WS-REPORT-FILEPATH
+           MOVE "./cobol_weather_history.txt"
+               TO WS-HISTORY-FILEPATH
+           MOVE "/tmp/cobol_weather_forecast.txt"
+               TO WS-FORECAST-FILEPATH
+           MOVE "./cobol_weather_favorites.txt"
+               TO WS-FAVORITES-FILEPATH
+           MOVE "./cobol_weather_config.txt"
+               TO WS-CONFIG-FILEPATH
+           MOVE "./cobol_weather_thresholds.txt"
+               TO WS-THRESHOLD-FILEPATH
+           MOVE "./cobol_weather_alerts.log"
+               TO WS-ALERT-LOG-FILEPATH
+           MOVE "./cobol_weather_export.csv"
+               TO WS-CSV-FILEPATH
+           MOVE "./cobol_weather_checkpoint.txt"
+               TO WS-CHECKPOINT-FILEPATH
+           MOVE "./cobol_weather_csv_date.txt"
+               TO WS-CSV-DATE-FILEPATH
            MOVE ALL "=" TO WS-SEPARATOR
            MOVE ALL "-" TO WS-HEADER-LINE
-           CONTINUE.
+           PERFORM LOAD-CONFIG
+           PERFORM SET-UNIT-LABELS
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-CSV-EXPORT.
 
       *> ============================================================
       *> Display the application banner
@@ -108,6 +301,467 @@
            DISPLAY WS-SEPARATOR
            DISPLAY SPACES.
 
+      *> ============================================================
+      *> Load the units preference (METRIC/IMPERIAL) from CONFIG-FILE
+      *> Format: UNITS=METRIC  (defaults to METRIC if absent)
+      *> ============================================================
+       LOAD-CONFIG.
+           OPEN INPUT CONFIG-FILE
+           IF WS-FILE-STATUS = "00"
+               READ CONFIG-FILE INTO CONFIG-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SPACES TO WS-CONFIG-KEY WS-CONFIG-VALUE
+                       UNSTRING CONFIG-RECORD DELIMITED BY "="
+                           INTO WS-CONFIG-KEY WS-CONFIG-VALUE
+                       END-UNSTRING
+                       IF FUNCTION TRIM(WS-CONFIG-KEY) = "UNITS"
+                           MOVE FUNCTION TRIM(WS-CONFIG-VALUE)
+                               TO WS-UNITS-PREF
+                       END-IF
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Translate WS-UNITS-PREF into the fetch_weather.sh argument
+      *> and the on-screen unit labels
+      *> ============================================================
+       SET-UNIT-LABELS.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-UNITS-PREF))
+              = "IMPERIAL"
+               MOVE "imperial" TO WS-UNITS-ARG
+               MOVE "F" TO WS-TEMP-UNIT-LABEL
+               MOVE "mph" TO WS-WIND-UNIT-LABEL
+           ELSE
+               MOVE "METRIC" TO WS-UNITS-PREF
+               MOVE "metric" TO WS-UNITS-ARG
+               MOVE "C" TO WS-TEMP-UNIT-LABEL
+               MOVE "km/h" TO WS-WIND-UNIT-LABEL
+           END-IF.
+
+      *> ============================================================
+      *> Open the CSV export for this run. The export is meant to
+      *> hold a full day's results across every invocation of the
+      *> program that day - interactive runs are typically started
+      *> once per city by hand, so the same calendar day sees many
+      *> separate runs - so the file is only truncated (and its
+      *> header rewritten) the first time it is opened on a new
+      *> WS-CURRENT-DATE; every later run that same day, and any
+      *> checkpointed batch resume (which must keep rows already
+      *> exported for lines the resume will now skip, regardless of
+      *> what day the resume happens to land on), extends it.
+      *> The file stays open for the life of the program so every
+      *> fetch in this run appends one more row.
+      *> ============================================================
+       OPEN-CSV-EXPORT.
+           MOVE "N" TO WS-CSV-OPEN-OK
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-CSV-DATE
+           IF WS-CSV-LAST-DATE = WS-CURRENT-DATE
+               OR WS-CHECKPOINT-LINE-NUM > 0
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT CSV-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  Warning: Could not open CSV export file."
+           ELSE
+               MOVE "Y" TO WS-CSV-OPEN-OK
+               IF WS-CSV-LAST-DATE NOT = WS-CURRENT-DATE
+                   AND WS-CHECKPOINT-LINE-NUM = 0
+                   MOVE SPACES TO CSV-RECORD
+                   STRING
+                       "City,Country,Latitude,Longitude,"
+                           DELIMITED SIZE
+                       "Temperature,FeelsLike,Humidity,WindSpeed,"
+                           DELIMITED SIZE
+                       "WeatherCode,Description,ObservationTime"
+                           DELIMITED SIZE
+                       INTO CSV-RECORD
+                   END-STRING
+                   WRITE CSV-RECORD
+               END-IF
+               PERFORM SAVE-CSV-DATE
+           END-IF.
+
+      *> ============================================================
+      *> Load the date OPEN-CSV-EXPORT last truncated the CSV export
+      *> on, so a later run the same day knows to extend rather than
+      *> overwrite it. Blank (no prior record) behaves the same as
+      *> a new day.
+      *> ============================================================
+       LOAD-CSV-DATE.
+           MOVE SPACES TO WS-CSV-LAST-DATE
+           OPEN INPUT CSV-DATE-FILE
+           IF WS-FILE-STATUS = "00"
+               READ CSV-DATE-FILE INTO CSV-DATE-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CSV-DATE-RECORD TO WS-CSV-LAST-DATE
+               END-READ
+               CLOSE CSV-DATE-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Record today's date as the last day the CSV export was
+      *> opened, so the next run can tell whether it is still the
+      *> same day's export or needs to start a fresh file.
+      *> ============================================================
+       SAVE-CSV-DATE.
+           OPEN OUTPUT CSV-DATE-FILE
+           IF WS-FILE-STATUS = "00"
+               MOVE WS-CURRENT-DATE TO CSV-DATE-RECORD
+               WRITE CSV-DATE-RECORD
+               CLOSE CSV-DATE-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Ask whether to run interactively or against a watchlist
+      *> ============================================================
+       GET-RUN-MODE.
+           DISPLAY
+              "  Run mode - (I)nteractive or (B)atch watchlist: "
+               WITH NO ADVANCING
+           ACCEPT WS-RUN-MODE
+           IF WS-RUN-MODE NOT = "B" AND WS-RUN-MODE NOT = "b"
+               MOVE "I" TO WS-RUN-MODE
+           END-IF
+           DISPLAY SPACES.
+
+      *> ============================================================
+      *> Batch mode: drive the full search/fetch/display pipeline
+      *> unattended for every entry in WATCHLIST-FILE, writing the
+      *> results to REPORT-FILE instead of the terminal.
+      *> ============================================================
+       BATCH-WATCHLIST-MODE.
+           DISPLAY "  Batch mode: reading " WS-WATCHLIST-FILEPATH
+           OPEN INPUT WATCHLIST-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY
+                  "  Error: Could not open watchlist file "
+                   WS-WATCHLIST-FILEPATH
+           ELSE
+               IF WS-CHECKPOINT-LINE-NUM > 0
+                   OPEN EXTEND REPORT-FILE
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY
+                      "  Error: Could not open report file "
+                       WS-REPORT-FILEPATH
+                   CLOSE WATCHLIST-FILE
+               ELSE
+                   IF WS-CHECKPOINT-LINE-NUM > 0
+                       DISPLAY
+                          "  Resuming after line "
+                           WS-CHECKPOINT-LINE-NUM
+                           " of a previous run"
+                   END-IF
+                   MOVE "N" TO WS-WATCHLIST-EOF
+                   MOVE 0 TO WS-LINES-PROCESSED
+                   MOVE "Y" TO WS-CHECKPOINT-ADVANCE-OK
+                   PERFORM UNTIL WS-WATCHLIST-EOF = "Y"
+                       READ WATCHLIST-FILE INTO WATCHLIST-RECORD
+                           AT END
+                               MOVE "Y" TO WS-WATCHLIST-EOF
+                           NOT AT END
+                               ADD 1 TO WS-LINES-PROCESSED
+                               IF WS-LINES-PROCESSED >
+                                       WS-CHECKPOINT-LINE-NUM
+                                   PERFORM PROCESS-WATCHLIST-ENTRY
+                                   IF WS-ENTRY-TRANSIENT-FAIL = "Y"
+                                       MOVE "N" TO
+                                           WS-CHECKPOINT-ADVANCE-OK
+                                   END-IF
+                                   IF WS-CHECKPOINT-ADVANCE-OK = "Y"
+                                       PERFORM SAVE-CHECKPOINT
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE WATCHLIST-FILE
+                   CLOSE REPORT-FILE
+                   IF WS-CHECKPOINT-ADVANCE-OK = "Y"
+                       PERFORM CLEAR-CHECKPOINT
+                       DISPLAY
+                          "  Batch run complete. Report written "
+                          "to " WS-REPORT-FILEPATH
+                   ELSE
+                       DISPLAY
+                          "  Batch run complete with a transient "
+                          "failure - checkpoint left at line "
+                           WS-CHECKPOINT-LINE-NUM
+                          " so the next run retries from there."
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> ============================================================
+      *> Load the last successfully processed watchlist line number
+      *> from CHECKPOINT-FILE so an interrupted batch run can resume
+      *> instead of re-processing entries it already completed.
+      *> ============================================================
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-LINE-NUM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL
+                           (FUNCTION TRIM(CHECKPOINT-RECORD))
+                           TO WS-CHECKPOINT-LINE-NUM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Record the line number just completed so a restart knows
+      *> where to pick back up.
+      *> ============================================================
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FILE-STATUS = "00"
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE WS-LINES-PROCESSED TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> ============================================================
+      *> A batch run that reaches the end of the watchlist has
+      *> nothing left to resume; reset the checkpoint for next time.
+      *> ============================================================
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-LINE-NUM
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FILE-STATUS = "00"
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE 0 TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Process one watchlist line: either "latitude,longitude"
+      *> or a free-text city name to be geocoded as usual.
+      *> ============================================================
+       PROCESS-WATCHLIST-ENTRY.
+           MOVE WATCHLIST-RECORD TO WS-WATCHLIST-ENTRY
+           MOVE "N" TO WS-ENTRY-TRANSIENT-FAIL
+           IF FUNCTION TRIM(WS-WATCHLIST-ENTRY) = SPACES
+               CONTINUE
+           ELSE
+               MOVE 0 TO WS-BATCH-TALLY
+               UNSTRING WS-WATCHLIST-ENTRY DELIMITED BY ","
+                   INTO WS-BATCH-LAT WS-BATCH-LON
+                   TALLYING IN WS-BATCH-TALLY
+               END-UNSTRING
+               IF WS-BATCH-TALLY = 2
+                   AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-BATCH-LAT))
+                       = 0
+                   AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-BATCH-LON))
+                       = 0
+                   PERFORM POPULATE-CUSTOM-CITY-ENTRY
+                   PERFORM FETCH-WEATHER
+                   IF WS-WEATHER-FETCH-OK = "Y"
+                       PERFORM APPEND-WEATHER-HISTORY
+                       PERFORM CHECK-WEATHER-ALERTS
+                       PERFORM EXPORT-WEATHER-CSV
+                       PERFORM WRITE-WEATHER-REPORT-ENTRY
+                       PERFORM FETCH-FORECAST
+                       PERFORM WRITE-FORECAST-REPORT-ENTRY
+                   ELSE
+                       IF WS-WEATHER-TRANSIENT-FAIL = "Y"
+                           MOVE "Y" TO WS-ENTRY-TRANSIENT-FAIL
+                       END-IF
+                       PERFORM WRITE-WEATHER-FETCH-FAILED-ENTRY
+                   END-IF
+               ELSE
+                   MOVE WS-WATCHLIST-ENTRY TO WS-CITY-INPUT
+                   PERFORM SEARCH-CITIES
+                   IF WS-CITY-COUNT > 0
+                       MOVE 1 TO WS-USER-CHOICE
+                       PERFORM FETCH-WEATHER
+                       IF WS-WEATHER-FETCH-OK = "Y"
+                           PERFORM APPEND-WEATHER-HISTORY
+                           PERFORM CHECK-WEATHER-ALERTS
+                           PERFORM EXPORT-WEATHER-CSV
+                           PERFORM WRITE-WEATHER-REPORT-ENTRY
+                           PERFORM FETCH-FORECAST
+                           PERFORM WRITE-FORECAST-REPORT-ENTRY
+                       ELSE
+                           IF WS-WEATHER-TRANSIENT-FAIL = "Y"
+                               MOVE "Y" TO WS-ENTRY-TRANSIENT-FAIL
+                           END-IF
+                           PERFORM WRITE-WEATHER-FETCH-FAILED-ENTRY
+                       END-IF
+                   ELSE
+                       IF WS-SEARCH-TRANSIENT-FAIL = "Y"
+                           MOVE "Y" TO WS-ENTRY-TRANSIENT-FAIL
+                           MOVE SPACES TO REPORT-RECORD
+                           STRING
+                               "Lookup failed (network/service "
+                                   DELIMITED SIZE
+                               "issue) for: " DELIMITED SIZE
+                               FUNCTION TRIM(WS-WATCHLIST-ENTRY)
+                                   DELIMITED SIZE
+                               INTO REPORT-RECORD
+                           END-STRING
+                           WRITE REPORT-RECORD
+                       ELSE
+                           MOVE SPACES TO REPORT-RECORD
+                           STRING
+                               "No match found for: "
+                                   DELIMITED SIZE
+                               FUNCTION TRIM(WS-WATCHLIST-ENTRY)
+                                   DELIMITED SIZE
+                               INTO REPORT-RECORD
+                           END-STRING
+                           WRITE REPORT-RECORD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> ============================================================
+      *> Record a distinct report line when the current-conditions
+      *> fetch itself failed (as opposed to no city match), so the
+      *> next morning's reader does not mistake a fetch failure for
+      *> a clean "no data" result.
+      *> ============================================================
+       WRITE-WEATHER-FETCH-FAILED-ENTRY.
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "Weather fetch failed for: " DELIMITED SIZE
+               FUNCTION TRIM(WS-CTY-NAME(WS-USER-CHOICE))
+                   DELIMITED SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+
+      *> ============================================================
+      *> Build a single custom city-table entry from a
+      *> latitude,longitude watchlist line (bypasses geocoding).
+      *> The coordinates are folded into WS-CTY-NAME so each
+      *> distinct site gets its own THRESHOLD-FILE/history/CSV key
+      *> instead of every coordinate entry sharing one generic name.
+      *> ============================================================
+       POPULATE-CUSTOM-CITY-ENTRY.
+           INITIALIZE WS-CITY-TABLE
+           MOVE SPACES TO WS-CTY-NAME(1)
+           STRING
+               "Custom Location " DELIMITED SIZE
+               FUNCTION TRIM(WS-BATCH-LAT) DELIMITED SIZE
+               "," DELIMITED SIZE
+               FUNCTION TRIM(WS-BATCH-LON) DELIMITED SIZE
+               INTO WS-CTY-NAME(1)
+           END-STRING
+           MOVE SPACES TO WS-CTY-COUNTRY(1)
+           MOVE SPACES TO WS-CTY-REGION(1)
+           MOVE WS-BATCH-LAT TO WS-CTY-LAT(1)
+           MOVE WS-BATCH-LON TO WS-CTY-LON(1)
+           MOVE 1 TO WS-CITY-COUNT
+           MOVE 1 TO WS-USER-CHOICE.
+
+      *> ============================================================
+      *> Write one weather result as a block of lines on REPORT-FILE
+      *> ============================================================
+       WRITE-WEATHER-REPORT-ENTRY.
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "City: " DELIMITED SIZE
+               FUNCTION TRIM(WS-CTY-NAME(WS-USER-CHOICE))
+                   DELIMITED SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "  Condition:    " DELIMITED SIZE
+               FUNCTION TRIM(WS-WEATHER-DESC) DELIMITED SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "  Temperature:  " DELIMITED SIZE
+               FUNCTION TRIM(WS-TEMPERATURE) DELIMITED SIZE
+               " " DELIMITED SIZE
+               FUNCTION TRIM(WS-TEMP-UNIT-LABEL) DELIMITED SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "  Wind speed:   " DELIMITED SIZE
+               FUNCTION TRIM(WS-WIND-SPEED) DELIMITED SIZE
+               " " DELIMITED SIZE
+               FUNCTION TRIM(WS-WIND-UNIT-LABEL) DELIMITED SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING
+               "  Observed at:  " DELIMITED SIZE
+               FUNCTION TRIM(WS-OBSERVATION-TIME) DELIMITED SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE WS-HEADER-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+      *> ============================================================
+      *> Write the 7-day forecast as a block of lines on REPORT-FILE
+      *> ============================================================
+       WRITE-FORECAST-REPORT-ENTRY.
+           IF WS-FORECAST-COUNT > 0
+               MOVE SPACES TO REPORT-RECORD
+               STRING
+                   "  7-Day Forecast:" DELIMITED SIZE
+                   INTO REPORT-RECORD
+               END-STRING
+               WRITE REPORT-RECORD
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-FORECAST-COUNT
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING
+                       "    " DELIMITED SIZE
+                       FUNCTION TRIM(WS-FCT-DATE(WS-IDX))
+                           DELIMITED SIZE
+                       "  High: " DELIMITED SIZE
+                       FUNCTION TRIM(WS-FCT-HIGH(WS-IDX))
+                           DELIMITED SIZE
+                       " " DELIMITED SIZE
+                       FUNCTION TRIM(WS-TEMP-UNIT-LABEL)
+                           DELIMITED SIZE
+                       "  Low: " DELIMITED SIZE
+                       FUNCTION TRIM(WS-FCT-LOW(WS-IDX))
+                           DELIMITED SIZE
+                       " " DELIMITED SIZE
+                       FUNCTION TRIM(WS-TEMP-UNIT-LABEL)
+                           DELIMITED SIZE
+                       "  " DELIMITED SIZE
+                       FUNCTION TRIM(WS-FCT-DESC(WS-IDX))
+                           DELIMITED SIZE
+                       INTO REPORT-RECORD
+                   END-STRING
+                   WRITE REPORT-RECORD
+               END-PERFORM
+               MOVE WS-HEADER-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+
       *> ============================================================
       *> Main application loop
       *> ============================================================
@@ -115,14 +769,30 @@
            PERFORM UNTIL WS-CONTINUE = "N" OR "n"
                PERFORM GET-CITY-FROM-USER
                IF WS-CITY-INPUT NOT = SPACES
-                   PERFORM SEARCH-CITIES
+                   PERFORM SEARCH-CITIES-WITH-RETRY
                    IF WS-CITY-COUNT > 0
                        PERFORM DISPLAY-CITY-OPTIONS
                        PERFORM GET-USER-SELECTION
                        IF WS-USER-CHOICE > 0 AND
                           WS-USER-CHOICE <= WS-CITY-COUNT
-                           PERFORM FETCH-WEATHER
-                           PERFORM DISPLAY-WEATHER
+                           PERFORM FETCH-WEATHER-WITH-RETRY
+                           IF WS-WEATHER-FETCH-OK = "Y"
+                               PERFORM APPEND-WEATHER-HISTORY
+                               PERFORM CHECK-WEATHER-ALERTS
+                               PERFORM EXPORT-WEATHER-CSV
+                               PERFORM DISPLAY-WEATHER
+                               PERFORM FETCH-FORECAST
+                               PERFORM DISPLAY-FORECAST
+                               DISPLAY SPACES
+                               DISPLAY
+                                  "  Save this city to favorites? "
+                                  "(Y/N): "
+                                   WITH NO ADVANCING
+                               ACCEPT WS-SAVE-FAVORITE
+                               IF WS-SAVE-FAVORITE = "Y" OR "y"
+                                   PERFORM SAVE-CURRENT-CITY-FAVORITE
+                               END-IF
+                           END-IF
                        END-IF
                    ELSE
                        DISPLAY SPACES
@@ -142,9 +812,125 @@
       *> Get city name from user
       *> ============================================================
        GET-CITY-FROM-USER.
-           DISPLAY "  Enter city name: " WITH NO ADVANCING
+           DISPLAY
+              "  Enter city name, 'lat,lon', a favorite code, "
+              "or 'F' for saved favorites: "
+               WITH NO ADVANCING
            ACCEPT WS-CITY-INPUT
-           CONTINUE.
+           IF WS-CITY-INPUT = "F" OR WS-CITY-INPUT = "f"
+               PERFORM USE-SAVED-FAVORITE
+               MOVE SPACES TO WS-CITY-INPUT
+           ELSE
+               PERFORM RESOLVE-DIRECT-CITY-ENTRY
+               IF WS-DIRECT-ENTRY-USED = "Y"
+                   PERFORM FETCH-AND-DISPLAY-DIRECT-ENTRY
+                   MOVE SPACES TO WS-CITY-INPUT
+               END-IF
+           END-IF.
+
+      *> ============================================================
+      *> Recognize two kinds of direct entry at the city prompt,
+      *> bypassing the ambiguous name search entirely:
+      *>   - "latitude,longitude" typed straight in
+      *>   - a short code matching a saved favorite
+      *> Either populates WS-CITY-TABLE(1) and sets WS-USER-CHOICE
+      *> just as if the user had searched and picked a result.
+      *> ============================================================
+       RESOLVE-DIRECT-CITY-ENTRY.
+           MOVE "N" TO WS-DIRECT-ENTRY-USED
+           MOVE 0 TO WS-DIRECT-TALLY
+           UNSTRING WS-CITY-INPUT DELIMITED BY ","
+               INTO WS-DIRECT-LAT WS-DIRECT-LON
+               TALLYING IN WS-DIRECT-TALLY
+           END-UNSTRING
+           IF WS-DIRECT-TALLY = 2
+               AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-DIRECT-LAT))
+                   = 0
+               AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-DIRECT-LON))
+                   = 0
+               INITIALIZE WS-CITY-TABLE
+               MOVE SPACES TO WS-CTY-NAME(1)
+               STRING
+                   "Custom Location " DELIMITED SIZE
+                   FUNCTION TRIM(WS-DIRECT-LAT) DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-DIRECT-LON) DELIMITED SIZE
+                   INTO WS-CTY-NAME(1)
+               END-STRING
+               MOVE SPACES TO WS-CTY-COUNTRY(1)
+               MOVE SPACES TO WS-CTY-REGION(1)
+               MOVE WS-DIRECT-LAT TO WS-CTY-LAT(1)
+               MOVE WS-DIRECT-LON TO WS-CTY-LON(1)
+               MOVE 1 TO WS-CITY-COUNT
+               MOVE 1 TO WS-USER-CHOICE
+               MOVE "Y" TO WS-DIRECT-ENTRY-USED
+           ELSE
+               PERFORM LOAD-FAVORITES
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-FAVORITE-COUNT
+                       OR WS-DIRECT-ENTRY-USED = "Y"
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CITY-INPUT))
+                      = FUNCTION UPPER-CASE
+                           (FUNCTION TRIM(WS-FAV-CODE(WS-IDX)))
+                       INITIALIZE WS-CITY-TABLE
+                       MOVE WS-FAV-NAME(WS-IDX) TO WS-CTY-NAME(1)
+                       MOVE WS-FAV-COUNTRY(WS-IDX)
+                           TO WS-CTY-COUNTRY(1)
+                       MOVE WS-FAV-REGION(WS-IDX) TO WS-CTY-REGION(1)
+                       MOVE WS-FAV-LAT(WS-IDX) TO WS-CTY-LAT(1)
+                       MOVE WS-FAV-LON(WS-IDX) TO WS-CTY-LON(1)
+                       MOVE 1 TO WS-CITY-COUNT
+                       MOVE 1 TO WS-USER-CHOICE
+                       MOVE "Y" TO WS-DIRECT-ENTRY-USED
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *> ============================================================
+      *> Fetch and display weather for a direct lat/lon or favorite-
+      *> code entry, the same way USE-SAVED-FAVORITE does for a
+      *> favorite picked from the menu.
+      *> ============================================================
+       FETCH-AND-DISPLAY-DIRECT-ENTRY.
+           PERFORM FETCH-WEATHER-WITH-RETRY
+           IF WS-WEATHER-FETCH-OK = "Y"
+               PERFORM APPEND-WEATHER-HISTORY
+               PERFORM CHECK-WEATHER-ALERTS
+               PERFORM EXPORT-WEATHER-CSV
+               PERFORM DISPLAY-WEATHER
+               PERFORM FETCH-FORECAST
+               PERFORM DISPLAY-FORECAST
+           END-IF.
+
+      *> ============================================================
+      *> Escape embedded single quotes in WS-SHELL-ESCAPE-IN so the
+      *> result can be wrapped in single quotes and handed to
+      *> CALL "SYSTEM" without letting the value break out of its
+      *> quoting - each ' becomes '\'' (close quote, literal quote,
+      *> reopen quote), the standard shell escaping idiom. Every
+      *> value built into a fetch_weather.sh command line must be
+      *> passed through this first, since city names and watchlist
+      *> lines are free text that may contain a stray quote.
+      *> ============================================================
+       ESCAPE-SHELL-ARG.
+           MOVE SPACES TO WS-SHELL-ESCAPE-OUT
+           MOVE 0 TO WS-SHELL-ESCAPE-OUT-LEN
+           COMPUTE WS-SHELL-ESCAPE-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SHELL-ESCAPE-IN))
+           PERFORM VARYING WS-SHELL-ESCAPE-IDX FROM 1 BY 1
+               UNTIL WS-SHELL-ESCAPE-IDX > WS-SHELL-ESCAPE-LEN
+               IF WS-SHELL-ESCAPE-IN(WS-SHELL-ESCAPE-IDX:1) = "'"
+                   MOVE "'\''" TO
+                       WS-SHELL-ESCAPE-OUT
+                           (WS-SHELL-ESCAPE-OUT-LEN + 1:4)
+                   ADD 4 TO WS-SHELL-ESCAPE-OUT-LEN
+               ELSE
+                   MOVE WS-SHELL-ESCAPE-IN(WS-SHELL-ESCAPE-IDX:1) TO
+                       WS-SHELL-ESCAPE-OUT
+                           (WS-SHELL-ESCAPE-OUT-LEN + 1:1)
+                   ADD 1 TO WS-SHELL-ESCAPE-OUT-LEN
+               END-IF
+           END-PERFORM.
 
       *> ============================================================
       *> Search for cities using the geocoding API
@@ -153,39 +939,82 @@
            INITIALIZE WS-CITY-TABLE
            MOVE 0 TO WS-CITY-COUNT
            MOVE "N" TO WS-EOF-FLAG
+           MOVE "N" TO WS-SEARCH-TRANSIENT-FAIL
 
            MOVE FUNCTION TRIM(WS-CITY-INPUT)
                TO WS-TRIMMED-CITY
+           MOVE WS-TRIMMED-CITY TO WS-SHELL-ESCAPE-IN
+           PERFORM ESCAPE-SHELL-ARG
            INITIALIZE WS-COMMAND
            STRING
                "./fetch_weather.sh search '"
                    DELIMITED SIZE
-               WS-TRIMMED-CITY DELIMITED "  "
+               WS-SHELL-ESCAPE-OUT DELIMITED "  "
                "'" DELIMITED SIZE
                INTO WS-COMMAND
            END-STRING
 
            CALL "SYSTEM" USING
                FUNCTION TRIM(WS-COMMAND)
+           MOVE RETURN-CODE TO WS-SYSTEM-RC
 
-           OPEN INPUT CITY-FILE
-           IF WS-FILE-STATUS NOT = "00"
-               DISPLAY "  Error: Could not read city data."
+           IF WS-SYSTEM-RC NOT = 0
+               DISPLAY
+                  "  Error: City lookup failed to reach the weather "
+                  "service (shell exit " WS-SYSTEM-RC "). This is "
+                  "usually a dropped network connection, not a bad "
+                  "city name."
+               MOVE "Y" TO WS-SEARCH-TRANSIENT-FAIL
                MOVE 0 TO WS-CITY-COUNT
            ELSE
-               PERFORM UNTIL WS-CITY-COUNT >= 5
-                   OR WS-EOF-FLAG = "Y"
-                   READ CITY-FILE INTO CITY-RECORD
-                       AT END
-                           MOVE "Y" TO WS-EOF-FLAG
-                       NOT AT END
-                           ADD 1 TO WS-CITY-COUNT
-                           PERFORM PARSE-CITY-LINE
-                   END-READ
-               END-PERFORM
-               CLOSE CITY-FILE
+               OPEN INPUT CITY-FILE
+               EVALUATE WS-FILE-STATUS
+                   WHEN "00"
+                       PERFORM UNTIL WS-CITY-COUNT >= 5
+                           OR WS-EOF-FLAG = "Y"
+                           READ CITY-FILE INTO CITY-RECORD
+                               AT END
+                                   MOVE "Y" TO WS-EOF-FLAG
+                               NOT AT END
+                                   ADD 1 TO WS-CITY-COUNT
+                                   PERFORM PARSE-CITY-LINE
+                           END-READ
+                       END-PERFORM
+                       CLOSE CITY-FILE
+                   WHEN "35"
+                       DISPLAY
+                          "  Error: City lookup produced no output "
+                          "file - the weather service may be down."
+                       MOVE "Y" TO WS-SEARCH-TRANSIENT-FAIL
+                       MOVE 0 TO WS-CITY-COUNT
+                   WHEN OTHER
+                       DISPLAY
+                          "  Error: Could not read city data "
+                          "(file status " WS-FILE-STATUS ")."
+                       MOVE 0 TO WS-CITY-COUNT
+               END-EVALUATE
            END-IF.
 
+      *> ============================================================
+      *> Search for cities, offering a retry when the failure looks
+      *> like a transient network/service problem rather than a bad
+      *> city name.
+      *> ============================================================
+       SEARCH-CITIES-WITH-RETRY.
+           MOVE "Y" TO WS-RETRY-CHOICE
+           PERFORM UNTIL WS-RETRY-CHOICE NOT = "Y"
+               AND WS-RETRY-CHOICE NOT = "y"
+               PERFORM SEARCH-CITIES
+               IF WS-SEARCH-TRANSIENT-FAIL = "Y"
+                   DISPLAY
+                      "  Retry city lookup? (Y/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-RETRY-CHOICE
+               ELSE
+                   MOVE "N" TO WS-RETRY-CHOICE
+               END-IF
+           END-PERFORM.
+
 
       *> ============================================================
       *> Parse a pipe-delimited city line
@@ -236,43 +1065,230 @@
                MOVE 0 TO WS-USER-CHOICE
            END-IF.
 
+      *> ============================================================
+      *> Load the saved favorites list from FAVORITES-FILE
+      *> ============================================================
+       LOAD-FAVORITES.
+           INITIALIZE WS-FAVORITE-TABLE
+           MOVE 0 TO WS-FAVORITE-COUNT
+           MOVE "N" TO WS-FAVORITE-EOF
+
+           OPEN INPUT FAVORITES-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE 0 TO WS-FAVORITE-COUNT
+           ELSE
+               PERFORM UNTIL WS-FAVORITE-COUNT >= 20
+                   OR WS-FAVORITE-EOF = "Y"
+                   READ FAVORITES-FILE INTO FAVORITES-RECORD
+                       AT END
+                           MOVE "Y" TO WS-FAVORITE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-FAVORITE-COUNT
+                           PERFORM PARSE-FAVORITE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE FAVORITES-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Parse a pipe-delimited favorites line
+      *> Format: code|name|country|region|latitude|longitude
+      *> ============================================================
+       PARSE-FAVORITE-LINE.
+           UNSTRING FAVORITES-RECORD DELIMITED BY "|"
+               INTO WS-FAV-CODE(WS-FAVORITE-COUNT)
+                    WS-FAV-NAME(WS-FAVORITE-COUNT)
+                    WS-FAV-COUNTRY(WS-FAVORITE-COUNT)
+                    WS-FAV-REGION(WS-FAVORITE-COUNT)
+                    WS-FAV-LAT(WS-FAVORITE-COUNT)
+                    WS-FAV-LON(WS-FAVORITE-COUNT)
+           END-UNSTRING.
+
+      *> ============================================================
+      *> Display saved favorites for selection
+      *> ============================================================
+       DISPLAY-FAVORITE-OPTIONS.
+           DISPLAY SPACES
+           DISPLAY "  Saved favorites:"
+           DISPLAY "  " WS-HEADER-LINE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-FAVORITE-COUNT
+               DISPLAY "  " WS-IDX ") "
+                   FUNCTION TRIM(WS-FAV-CODE(WS-IDX))
+                   " - "
+                   FUNCTION TRIM(WS-FAV-NAME(WS-IDX))
+                   ", "
+                   FUNCTION TRIM(WS-FAV-COUNTRY(WS-IDX))
+           END-PERFORM
+           DISPLAY "  " WS-HEADER-LINE.
+
+      *> ============================================================
+      *> Pick a saved favorite and go straight to FETCH-WEATHER,
+      *> bypassing SEARCH-CITIES/PARSE-CITY-LINE entirely.
+      *> ============================================================
+       USE-SAVED-FAVORITE.
+           PERFORM LOAD-FAVORITES
+           IF WS-FAVORITE-COUNT = 0
+               DISPLAY SPACES
+               DISPLAY "  No favorites saved yet."
+           ELSE
+               PERFORM DISPLAY-FAVORITE-OPTIONS
+               DISPLAY "  Select a favorite (1-"
+                   WS-FAVORITE-COUNT "): "
+                   WITH NO ADVANCING
+               ACCEPT WS-FAVORITE-CHOICE
+               IF WS-FAVORITE-CHOICE < 1 OR
+                  WS-FAVORITE-CHOICE > WS-FAVORITE-COUNT
+                   DISPLAY "  Invalid selection."
+               ELSE
+                   INITIALIZE WS-CITY-TABLE
+                   MOVE WS-FAV-NAME(WS-FAVORITE-CHOICE)
+                       TO WS-CTY-NAME(1)
+                   MOVE WS-FAV-COUNTRY(WS-FAVORITE-CHOICE)
+                       TO WS-CTY-COUNTRY(1)
+                   MOVE WS-FAV-REGION(WS-FAVORITE-CHOICE)
+                       TO WS-CTY-REGION(1)
+                   MOVE WS-FAV-LAT(WS-FAVORITE-CHOICE)
+                       TO WS-CTY-LAT(1)
+                   MOVE WS-FAV-LON(WS-FAVORITE-CHOICE)
+                       TO WS-CTY-LON(1)
+                   MOVE 1 TO WS-CITY-COUNT
+                   MOVE 1 TO WS-USER-CHOICE
+                   PERFORM FETCH-WEATHER-WITH-RETRY
+                   IF WS-WEATHER-FETCH-OK = "Y"
+                       PERFORM APPEND-WEATHER-HISTORY
+                       PERFORM CHECK-WEATHER-ALERTS
+                       PERFORM EXPORT-WEATHER-CSV
+                       PERFORM DISPLAY-WEATHER
+                       PERFORM FETCH-FORECAST
+                       PERFORM DISPLAY-FORECAST
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> ============================================================
+      *> Append the currently-selected city to FAVORITES-FILE
+      *> ============================================================
+       SAVE-CURRENT-CITY-FAVORITE.
+           DISPLAY
+              "  Enter a short code for this favorite (e.g. PLANT1): "
+               WITH NO ADVANCING
+           ACCEPT WS-NEW-FAV-CODE
+
+           OPEN EXTEND FAVORITES-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  Warning: Could not open favorites file."
+           ELSE
+               MOVE SPACES TO FAVORITES-RECORD
+               STRING
+                   FUNCTION TRIM(WS-NEW-FAV-CODE) DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-NAME(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-COUNTRY(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-REGION(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-LAT(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-LON(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   INTO FAVORITES-RECORD
+               END-STRING
+               WRITE FAVORITES-RECORD
+               CLOSE FAVORITES-FILE
+               DISPLAY "  Saved to favorites."
+           END-IF.
+
       *> ============================================================
       *> Fetch weather for selected city
       *> ============================================================
        FETCH-WEATHER.
            INITIALIZE WS-WEATHER-DATA
+           MOVE "N" TO WS-WEATHER-TRANSIENT-FAIL
+           MOVE "N" TO WS-WEATHER-FETCH-OK
 
            MOVE FUNCTION TRIM(WS-CTY-LAT(WS-USER-CHOICE))
                TO WS-TRIMMED-LAT
            MOVE FUNCTION TRIM(WS-CTY-LON(WS-USER-CHOICE))
                TO WS-TRIMMED-LON
+           MOVE WS-TRIMMED-LAT TO WS-SHELL-ESCAPE-IN
+           PERFORM ESCAPE-SHELL-ARG
+           MOVE WS-SHELL-ESCAPE-OUT TO WS-ESCAPED-LAT
+           MOVE WS-TRIMMED-LON TO WS-SHELL-ESCAPE-IN
+           PERFORM ESCAPE-SHELL-ARG
+           MOVE WS-SHELL-ESCAPE-OUT TO WS-ESCAPED-LON
            INITIALIZE WS-COMMAND
            STRING
                "./fetch_weather.sh weather '"
                    DELIMITED SIZE
-               WS-TRIMMED-LAT DELIMITED "  "
+               WS-ESCAPED-LAT DELIMITED "  "
+               "' '" DELIMITED SIZE
+               WS-ESCAPED-LON DELIMITED "  "
                "' '" DELIMITED SIZE
-               WS-TRIMMED-LON DELIMITED "  "
+               WS-UNITS-ARG DELIMITED "  "
                "'" DELIMITED SIZE
                INTO WS-COMMAND
            END-STRING
 
            CALL "SYSTEM" USING
                FUNCTION TRIM(WS-COMMAND)
+           MOVE RETURN-CODE TO WS-SYSTEM-RC
 
-           OPEN INPUT WEATHER-FILE
-           IF WS-FILE-STATUS NOT = "00"
-               DISPLAY "  Error: Could not read weather data."
+           IF WS-SYSTEM-RC NOT = 0
+               DISPLAY
+                  "  Error: Weather lookup failed to reach the "
+                  "weather service (shell exit " WS-SYSTEM-RC "). "
+                  "Likely a network problem - safe to retry."
+               MOVE "Y" TO WS-WEATHER-TRANSIENT-FAIL
            ELSE
-               READ WEATHER-FILE INTO WEATHER-RECORD
-                   AT END
-                       DISPLAY "  Error: Empty weather data."
-                   NOT AT END
-                       PERFORM PARSE-WEATHER-LINE
-               END-READ
-               CLOSE WEATHER-FILE
+               OPEN INPUT WEATHER-FILE
+               EVALUATE WS-FILE-STATUS
+                   WHEN "00"
+                       READ WEATHER-FILE INTO WEATHER-RECORD
+                           AT END
+                               DISPLAY "  Error: Empty weather data."
+                           NOT AT END
+                               PERFORM PARSE-WEATHER-LINE
+                               MOVE "Y" TO WS-WEATHER-FETCH-OK
+                       END-READ
+                       CLOSE WEATHER-FILE
+                   WHEN "35"
+                       DISPLAY
+                          "  Error: Weather lookup produced no "
+                          "output file - the weather service may "
+                          "be down."
+                       MOVE "Y" TO WS-WEATHER-TRANSIENT-FAIL
+                   WHEN OTHER
+                       DISPLAY
+                          "  Error: Could not read weather data "
+                          "(file status " WS-FILE-STATUS ")."
+               END-EVALUATE
            END-IF.
 
+      *> ============================================================
+      *> Fetch weather, offering a retry when the failure looks like
+      *> a transient network/service problem.
+      *> ============================================================
+       FETCH-WEATHER-WITH-RETRY.
+           MOVE "Y" TO WS-RETRY-CHOICE
+           PERFORM UNTIL WS-RETRY-CHOICE NOT = "Y"
+               AND WS-RETRY-CHOICE NOT = "y"
+               PERFORM FETCH-WEATHER
+               IF WS-WEATHER-TRANSIENT-FAIL = "Y"
+                   DISPLAY
+                      "  Retry weather fetch? (Y/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-RETRY-CHOICE
+               ELSE
+                   MOVE "N" TO WS-RETRY-CHOICE
+               END-IF
+           END-PERFORM.
+
       *> ============================================================
       *> Parse pipe-delimited weather line
       *> Format: temp|feels|humidity|wind|code|desc|icon|time
@@ -289,6 +1305,194 @@
                     WS-OBSERVATION-TIME
            END-UNSTRING.
 
+      *> ============================================================
+      *> Append the current reading to the permanent weather history
+      *> file, so a day's conditions outlive this run.
+      *> ============================================================
+       APPEND-WEATHER-HISTORY.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND HISTORY-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY
+                  "  Warning: Could not open weather history file."
+           ELSE
+               MOVE SPACES TO HISTORY-RECORD
+               STRING
+                   WS-CURRENT-DATE DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-NAME(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-LAT(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-LON(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-TEMPERATURE) DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-FEELS-LIKE) DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-HUMIDITY) DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-WIND-SPEED) DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-WEATHER-CODE) DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-WEATHER-DESC) DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-OBSERVATION-TIME)
+                       DELIMITED SIZE
+                   INTO HISTORY-RECORD
+               END-STRING
+               WRITE HISTORY-RECORD
+               CLOSE HISTORY-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Look up this city's limits in THRESHOLD-FILE (city|windmax|
+      *> tempmin) and flag a reading that crosses either one, both on
+      *> screen and in ALERT-LOG-FILE.
+      *> ============================================================
+       CHECK-WEATHER-ALERTS.
+           MOVE "N" TO WS-THRESHOLD-FOUND
+           MOVE "N" TO WS-ALERT-TRIGGERED
+           MOVE "N" TO WS-THRESHOLD-EOF
+
+           OPEN INPUT THRESHOLD-FILE
+           IF WS-FILE-STATUS = "00"
+               PERFORM UNTIL WS-THRESHOLD-EOF = "Y"
+                   OR WS-THRESHOLD-FOUND = "Y"
+                   READ THRESHOLD-FILE INTO THRESHOLD-RECORD
+                       AT END
+                           MOVE "Y" TO WS-THRESHOLD-EOF
+                       NOT AT END
+                           UNSTRING THRESHOLD-RECORD DELIMITED BY "|"
+                               INTO WS-THRESHOLD-CITY
+                                    WS-THRESHOLD-WIND-MAX
+                                    WS-THRESHOLD-TEMP-MIN
+                           END-UNSTRING
+                           IF FUNCTION UPPER-CASE
+                               (FUNCTION TRIM(WS-THRESHOLD-CITY)) =
+                              FUNCTION UPPER-CASE
+                               (FUNCTION TRIM
+                                   (WS-CTY-NAME(WS-USER-CHOICE)))
+                               MOVE "Y" TO WS-THRESHOLD-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE THRESHOLD-FILE
+           END-IF
+
+           IF WS-THRESHOLD-FOUND = "Y"
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-WIND-SPEED))
+                   TO WS-NUM-WIND
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-TEMPERATURE))
+                   TO WS-NUM-TEMP
+               MOVE FUNCTION NUMVAL
+                   (FUNCTION TRIM(WS-THRESHOLD-WIND-MAX))
+                   TO WS-NUM-THRESH-WIND
+               MOVE FUNCTION NUMVAL
+                   (FUNCTION TRIM(WS-THRESHOLD-TEMP-MIN))
+                   TO WS-NUM-THRESH-TEMP
+
+      *> THRESHOLD-FILE limits are always entered in metric (km/h,
+      *> Celsius), regardless of the run's configured display
+      *> units, so an imperial-configured reading must be converted
+      *> back to metric before it is compared against them.
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-UNITS-PREF))
+                  = "IMPERIAL"
+                   COMPUTE WS-NUM-WIND = WS-NUM-WIND * 1.60934
+                   COMPUTE WS-NUM-TEMP =
+                       (WS-NUM-TEMP - 32) * 5 / 9
+               END-IF
+
+               IF WS-NUM-WIND > WS-NUM-THRESH-WIND
+                   PERFORM RAISE-WEATHER-ALERT
+               END-IF
+               IF WS-NUM-TEMP < WS-NUM-THRESH-TEMP
+                   PERFORM RAISE-WEATHER-ALERT
+               END-IF
+           END-IF.
+
+      *> ============================================================
+      *> Display an alert banner and append the crossing to
+      *> ALERT-LOG-FILE
+      *> ============================================================
+       RAISE-WEATHER-ALERT.
+           MOVE "Y" TO WS-ALERT-TRIGGERED
+           DISPLAY SPACES
+           DISPLAY "  " WS-SEPARATOR
+           DISPLAY "  *** WEATHER ALERT: "
+               FUNCTION TRIM(WS-CTY-NAME(WS-USER-CHOICE))
+               " has crossed a configured threshold ***"
+           DISPLAY "  " WS-SEPARATOR
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND ALERT-LOG-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "  Warning: Could not open alert log file."
+           ELSE
+               MOVE SPACES TO ALERT-LOG-RECORD
+               STRING
+                   WS-CURRENT-DATE DELIMITED SIZE
+                   "|" DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-NAME(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "|temp=" DELIMITED SIZE
+                   FUNCTION TRIM(WS-TEMPERATURE) DELIMITED SIZE
+                   "|wind=" DELIMITED SIZE
+                   FUNCTION TRIM(WS-WIND-SPEED) DELIMITED SIZE
+                   "|limit_wind=" DELIMITED SIZE
+                   FUNCTION TRIM(WS-THRESHOLD-WIND-MAX)
+                       DELIMITED SIZE
+                   "|limit_temp=" DELIMITED SIZE
+                   FUNCTION TRIM(WS-THRESHOLD-TEMP-MIN)
+                       DELIMITED SIZE
+                   INTO ALERT-LOG-RECORD
+               END-STRING
+               WRITE ALERT-LOG-RECORD
+               CLOSE ALERT-LOG-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Append one row (city + full WS-WEATHER-DATA) to the CSV
+      *> export opened by OPEN-CSV-EXPORT
+      *> ============================================================
+       EXPORT-WEATHER-CSV.
+           IF WS-CSV-OPEN-OK = "Y"
+               MOVE SPACES TO CSV-RECORD
+               STRING
+                   FUNCTION TRIM(WS-CTY-NAME(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-COUNTRY(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-LAT(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-CTY-LON(WS-USER-CHOICE))
+                       DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-TEMPERATURE) DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-FEELS-LIKE) DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-HUMIDITY) DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-WIND-SPEED) DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-WEATHER-CODE) DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-WEATHER-DESC) DELIMITED SIZE
+                   "," DELIMITED SIZE
+                   FUNCTION TRIM(WS-OBSERVATION-TIME) DELIMITED SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF.
+
       *> ============================================================
       *> Display the weather report
       *> ============================================================
@@ -306,26 +1510,137 @@
            DISPLAY "    Condition:    "
                FUNCTION TRIM(WS-WEATHER-DESC)
            DISPLAY "    Temperature:  "
-               FUNCTION TRIM(WS-TEMPERATURE) " C"
+               FUNCTION TRIM(WS-TEMPERATURE) " "
+               FUNCTION TRIM(WS-TEMP-UNIT-LABEL)
            DISPLAY "    Feels like:   "
-               FUNCTION TRIM(WS-FEELS-LIKE) " C"
+               FUNCTION TRIM(WS-FEELS-LIKE) " "
+               FUNCTION TRIM(WS-TEMP-UNIT-LABEL)
            DISPLAY "    Humidity:     "
                FUNCTION TRIM(WS-HUMIDITY) " %"
            DISPLAY "    Wind speed:   "
-               FUNCTION TRIM(WS-WIND-SPEED) " km/h"
+               FUNCTION TRIM(WS-WIND-SPEED) " "
+               FUNCTION TRIM(WS-WIND-UNIT-LABEL)
            DISPLAY SPACES
            DISPLAY "    Observed at:  "
                FUNCTION TRIM(WS-OBSERVATION-TIME)
 
            DISPLAY "  " WS-SEPARATOR.
 
+      *> ============================================================
+      *> Fetch the 7-day forecast for the selected city
+      *> ============================================================
+       FETCH-FORECAST.
+           INITIALIZE WS-FORECAST-TABLE
+           MOVE 0 TO WS-FORECAST-COUNT
+           MOVE "N" TO WS-FORECAST-EOF
+
+           MOVE FUNCTION TRIM(WS-CTY-LAT(WS-USER-CHOICE))
+               TO WS-TRIMMED-LAT
+           MOVE FUNCTION TRIM(WS-CTY-LON(WS-USER-CHOICE))
+               TO WS-TRIMMED-LON
+           MOVE WS-TRIMMED-LAT TO WS-SHELL-ESCAPE-IN
+           PERFORM ESCAPE-SHELL-ARG
+           MOVE WS-SHELL-ESCAPE-OUT TO WS-ESCAPED-LAT
+           MOVE WS-TRIMMED-LON TO WS-SHELL-ESCAPE-IN
+           PERFORM ESCAPE-SHELL-ARG
+           MOVE WS-SHELL-ESCAPE-OUT TO WS-ESCAPED-LON
+           INITIALIZE WS-COMMAND
+           STRING
+               "./fetch_weather.sh forecast '"
+                   DELIMITED SIZE
+               WS-ESCAPED-LAT DELIMITED "  "
+               "' '" DELIMITED SIZE
+               WS-ESCAPED-LON DELIMITED "  "
+               "' '" DELIMITED SIZE
+               WS-UNITS-ARG DELIMITED "  "
+               "'" DELIMITED SIZE
+               INTO WS-COMMAND
+           END-STRING
+
+           CALL "SYSTEM" USING
+               FUNCTION TRIM(WS-COMMAND)
+           MOVE RETURN-CODE TO WS-SYSTEM-RC
+
+           IF WS-SYSTEM-RC NOT = 0
+               DISPLAY
+                  "  Error: Forecast lookup failed to reach the "
+                  "weather service (shell exit " WS-SYSTEM-RC "). "
+                  "Likely a network problem - safe to retry."
+           ELSE
+               OPEN INPUT FORECAST-FILE
+               EVALUATE WS-FILE-STATUS
+                   WHEN "00"
+                       PERFORM UNTIL WS-FORECAST-COUNT >= 7
+                           OR WS-FORECAST-EOF = "Y"
+                           READ FORECAST-FILE INTO FORECAST-RECORD
+                               AT END
+                                   MOVE "Y" TO WS-FORECAST-EOF
+                               NOT AT END
+                                   ADD 1 TO WS-FORECAST-COUNT
+                                   PERFORM PARSE-FORECAST-LINE
+                           END-READ
+                       END-PERFORM
+                       CLOSE FORECAST-FILE
+                   WHEN "35"
+                       DISPLAY
+                          "  Error: Forecast lookup produced no "
+                          "output file - the weather service may "
+                          "be down."
+                   WHEN OTHER
+                       DISPLAY
+                          "  Error: Could not read forecast data "
+                          "(file status " WS-FILE-STATUS ")."
+               END-EVALUATE
+           END-IF.
+
+      *> ============================================================
+      *> Parse pipe-delimited forecast line
+      *> Format: date|high|low|code|desc
+      *> ============================================================
+       PARSE-FORECAST-LINE.
+           UNSTRING FORECAST-RECORD DELIMITED BY "|"
+               INTO WS-FCT-DATE(WS-FORECAST-COUNT)
+                    WS-FCT-HIGH(WS-FORECAST-COUNT)
+                    WS-FCT-LOW(WS-FORECAST-COUNT)
+                    WS-FCT-CODE(WS-FORECAST-COUNT)
+                    WS-FCT-DESC(WS-FORECAST-COUNT)
+           END-UNSTRING.
+
+      *> ============================================================
+      *> Display the 7-day forecast report
+      *> ============================================================
+       DISPLAY-FORECAST.
+           IF WS-FORECAST-COUNT > 0
+               DISPLAY SPACES
+               DISPLAY "  7-Day Forecast:"
+               DISPLAY "  " WS-HEADER-LINE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-FORECAST-COUNT
+                   DISPLAY "    "
+                       FUNCTION TRIM(WS-FCT-DATE(WS-IDX))
+                       "  High: "
+                       FUNCTION TRIM(WS-FCT-HIGH(WS-IDX)) " "
+                       FUNCTION TRIM(WS-TEMP-UNIT-LABEL)
+                       "  Low: "
+                       FUNCTION TRIM(WS-FCT-LOW(WS-IDX)) " "
+                       FUNCTION TRIM(WS-TEMP-UNIT-LABEL)
+                       "  "
+                       FUNCTION TRIM(WS-FCT-DESC(WS-IDX))
+               END-PERFORM
+               DISPLAY "  " WS-HEADER-LINE
+           END-IF.
+
       *> ============================================================
       *> Cleanup temp files
       *> ============================================================
        CLEANUP-PROGRAM.
+           IF WS-CSV-OPEN-OK = "Y"
+               CLOSE CSV-FILE
+           END-IF
            DISPLAY "  Thank you for using COBOL Weather!"
            DISPLAY WS-SEPARATOR
            CALL "SYSTEM" USING
                "rm -f /tmp/cobol_weather_cities.txt "
-             & "/tmp/cobol_weather_data.txt"
+             & "/tmp/cobol_weather_data.txt "
+             & "/tmp/cobol_weather_forecast.txt"
            CONTINUE.
